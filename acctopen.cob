@@ -0,0 +1,130 @@
+      ******************************************************************
+      *
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Yoo Hyun Jun
+      * Student ID : 1155100531
+      * Email Addr : hjyoo8@cse.cuhk.edu.hk
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * New program.  Opens a new account on master.txt: checks the
+      * account number is 16 digits and not already on file, then
+      * appends it with a zero-or-more opening deposit and '+' sign.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ACCTOPEN.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL MASTER ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MASTER.
+           01 WIZARD-INFO.
+               03 ACC-NAME PIC A(20).
+               03 ACC-NUM PIC X(16).
+               03 ACC-PWD PIC 9(6).
+               03 ACC-NEG PIC A(1).
+               03 ACC-BLC PIC 9(15).
+
+
+       WORKING-STORAGE SECTION.
+       77 NEW-NAME PIC A(20).
+       77 NEW-NUM PIC X(16).
+       77 NEW-PWD PIC 9(6).
+       77 AMOUNT PIC S9(13)V9(2).
+       77 WS-DUP-FLAG PIC A(1) VALUE 'N'.
+       01 WZ-INFO.
+           03 WZ-NAME PIC A(20).
+           03 WZ-NUM PIC X(16).
+           03 WZ-PWD PIC 9(6).
+           03 WZ-NEG PIC A(1).
+           03 WZ-BLC PIC 9(15).
+
+
+       PROCEDURE DIVISION.
+       START-PROCEDURE.
+           DISPLAY "##############################################".
+           DISPLAY "##         Gringotts Wizrding Bank          ##"
+           DISPLAY "##          Account Opening                 ##"
+           DISPLAY "##############################################".
+           GO TO INPUT-NAME.
+
+       INPUT-NAME.
+           DISPLAY "=> ACCOUNT HOLDER NAME".
+           ACCEPT NEW-NAME FROM CONSOLE.
+           GO TO INPUT-NUM.
+
+       INPUT-NUM.
+           DISPLAY "=> NEW 16-DIGIT ACCOUNT NUMBER".
+           ACCEPT NEW-NUM FROM CONSOLE.
+           IF NEW-NUM NOT NUMERIC THEN
+               DISPLAY "=> INVALID INPUT: MUST BE 16 DIGITS",
+               GO TO INPUT-NUM.
+           GO TO CHECK-DUPLICATE.
+
+      *REJECT AN ACCOUNT NUMBER ALREADY ON FILE RATHER THAN SILENTLY
+      *WRITING A SECOND RECORD WITH THE SAME NUMBER.
+       CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FLAG.
+           OPEN INPUT MASTER.
+           GO TO SCAN-MASTER.
+
+       SCAN-MASTER.
+           READ MASTER INTO WZ-INFO
+               AT END GO TO SCAN-DONE.
+           IF WZ-NUM = NEW-NUM THEN
+               MOVE 'Y' TO WS-DUP-FLAG.
+           GO TO SCAN-MASTER.
+
+       SCAN-DONE.
+           CLOSE MASTER.
+           IF WS-DUP-FLAG = 'Y' THEN
+               DISPLAY "=> ACCOUNT NUMBER ALREADY EXISTS",
+               GO TO INPUT-NUM.
+           GO TO INPUT-PWD.
+
+       INPUT-PWD.
+           DISPLAY "=> NEW 6-DIGIT PIN".
+           ACCEPT NEW-PWD FROM CONSOLE.
+           GO TO INPUT-DEPOSIT.
+
+       INPUT-DEPOSIT.
+           DISPLAY "=> OPENING DEPOSIT AMOUNT (0 FOR NONE)".
+           ACCEPT AMOUNT FROM CONSOLE.
+           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
+           IF AMOUNT < 0 THEN
+               DISPLAY "=> INVALID INPUT",
+               GO TO INPUT-DEPOSIT.
+           GO TO WRITE-ACCOUNT.
+
+      *THE NEW ACCOUNT ALWAYS OPENS WITH A '+' SIGN: A NEGATIVE
+      *OPENING BALANCE MAKES NO SENSE FOR AN ACCOUNT THAT DOES NOT
+      *YET EXIST.
+       WRITE-ACCOUNT.
+           OPEN EXTEND MASTER.
+           MOVE NEW-NAME TO ACC-NAME.
+           MOVE NEW-NUM TO ACC-NUM.
+           MOVE NEW-PWD TO ACC-PWD.
+           MOVE '+' TO ACC-NEG.
+           MOVE AMOUNT TO ACC-BLC.
+           WRITE WIZARD-INFO
+           END-WRITE.
+           CLOSE MASTER.
+           DISPLAY "=> ACCOUNT OPENED: " NEW-NUM.
+           END PROGRAM ACCTOPEN.
