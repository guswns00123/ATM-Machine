@@ -1,312 +1,389 @@
-      ******************************************************************
-      *
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Yoo Hyun Jun
-      * Student ID : 1155100531
-      * Email Addr : hjyoo8@cse.cuhk.edu.hk
-      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. ATM.
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT OPTIONAL MASTER ASSIGN TO "master.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT ATM-711 ASSIGN TO "trans711.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT ATM-713 ASSIGN TO "trans713.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD MASTER.
-           01 WIZARD-INFO.
-               03 ACC-NAME PIC A(20).
-               03 ACC-NUM PIC X(16).
-               03 ACC-PWD PIC 9(6).
-               03 ACC-BLC PIC 9(16).
-
-           FD ATM-711.
-           01 UPD-INFO.
-               03 UPD-NUM PIC 9(16).
-               03 OPER PIC A(1).
-               03 UPD-AMOUNT PIC 9(7).
-               03 TIME-STAMP-711 PIC 9(5).
-
-           FD ATM-713.
-           01 UPD2-INFO.
-               03 UPD2-NUM PIC 9(16).
-               03 OPER2 PIC A(1).
-               03 UPD2-AMOUNT PIC 9(7).
-               03 TIME-STAMP-713 PIC 9(5).
-
-
-       WORKING-STORAGE SECTION.
-       77 ATM_NUM PIC 9(5).
-       77 ACC PIC X(20).
-       77 ACCBLC PIC 9(15).
-       77 T-ACC PIC X(20).
-       77 PWD PIC 9(6).
-       01 WZ-INFO.
-           03 WZ-NAME PIC A(20).
-           03 WZ-NUM PIC X(16).
-           03 WZ-PWD PIC 9(6).
-           03 WZ-NEG PIC A(1).
-           03 WZ-BLC PIC 9(15).
-       01 WS-EOF PIC A(1).
-       77 C PIC A(1).
-       77 AMOUNT PIC S9(13)V9(2).
-       77 ASK PIC A(1).
-       77 TIME-STAMP PIC 9(5).
-
-
-       PROCEDURE DIVISION.
-       START-PROCEDURE.
-           OPEN OUTPUT ATM-711.
-           OPEN OUTPUT ATM-713.
-           DISPLAY "##############################################".
-           DISPLAY "##         Gringotts Wizrding Bank          ##"
-           DISPLAY "##                 Welcome                  ##"
-           DISPLAY "##############################################".
-           GO TO CHOOSE-ATM.
-
-       CHOOSE-ATM.
-           DISPLAY "=> PLEASE CHOOSE THE ATM".
-           DISPLAY "=> PRESS 1 FOR ATM 711".
-           DISPLAY "=> PRESS 2 FOR ATM 713".
-           ACCEPT ATM_NUM FROM CONSOLE.
-           IF ATM_NUM = 1 THEN GO TO INPUT-ACCOUNT.
-
-           IF ATM_NUM = 2 THEN GO TO INPUT-ACCOUNT.
-
-           IF ATM_NUM >= 3 OR ATM_NUM <= 0 THEN
-               DISPLAY "=> INVALID INPUT",
-               GO TO CHOOSE-ATM.
-
-       INPUT-ACCOUNT.
-           DISPLAY "=> ACCOUNT".
-           ACCEPT ACC FROM CONSOLE.
-           DISPLAY "=> PWD".
-           ACCEPT PWD FROM CONSOLE.
-           GO TO OPEN-MASTER.
-
-       OPEN-MASTER.
-           OPEN INPUT MASTER.
-           GO TO READ-FILE.
-
-       READ-FILE.
-           READ MASTER INTO WZ-INFO
-               AT END GO TO RE-INPUT.
-           GO TO CHECK.
-
-       CHECK.
-           IF ACC NOT = WZ-NUM OR PWD NOT = WZ-PWD
-              THEN GO TO READ-FILE.
-           IF PWD = WZ-PWD AND ACC = WZ-NUM THEN GO TO CHOOSE-SERVICE.
-
-       RE-INPUT.
-           CLOSE MASTER.
-           DISPLAY "=> INCORRECT ACCOUNT/PASSWORD".
-           DISPLAY "=> ACCOUNT".
-           ACCEPT ACC FROM CONSOLE.
-           DISPLAY "=> PWD".
-           ACCEPT PWD FROM CONSOLE.
-           GO TO OPEN-MASTER.
-
-
-       CHOOSE-SERVICE.
-           CLOSE MASTER.
-           MOVE WZ-BLC TO ACCBLC.
-           IF WZ-NEG ='-' THEN
-           DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT",
-           GO TO INPUT-ACCOUNT.
-
-           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
-           DISPLAY "=> PRESS D FOR DEPOSIT".
-           DISPLAY "=> PRESS W FOR WITHDRAWAL".
-           DISPLAY "=> PRESS T FOR TRANSFER".
-           ACCEPT C FROM CONSOLE.
-           IF C = 'D' THEN GO TO D.
-           IF C = 'W' THEN GO TO W.
-           IF C = 'T' THEN GO TO T.
-           IF C NOT = 'D' OR NOT ='W' OR NOT = 'T' THEN
-               DISPLAY "=> INVALID INPUT", GO TO RE-CHOOSE.
-
-       RE-CHOOSE.
-           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
-           DISPLAY "=> PRESS D FOR DEPOSIT".
-           DISPLAY "=> PRESS W FOR WITHDRAWAL".
-           DISPLAY "=> PRESS T FOR TRANSFER".
-           ACCEPT C FROM CONSOLE.
-           IF C = 'D' THEN GO TO D.
-           IF C = 'W' THEN GO TO W.
-           IF C = 'T' THEN GO TO T.
-           IF C NOT = 'D' OR NOT ='W' OR NOT = 'T' THEN
-               DISPLAY "=> INVALID INPUT", GO TO RE-CHOOSE.
-
-       D.
-           DISPLAY "=> AMOUNT".
-           ACCEPT AMOUNT FROM CONSOLE.
-           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
-           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO D.
-           ADD AMOUNT TO WZ-BLC.
-           IF ATM_NUM = 1 THEN GO TO WRITE-FILE-711.
-           IF ATM_NUM = 2 THEN GO TO WRITE-FILE-713.
-
-       W.
-           DISPLAY "=> AMOUNT".
-           ACCEPT AMOUNT FROM CONSOLE.
-           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
-           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO W.
-           IF AMOUNT > WZ-BLC THEN DISPLAY "=> INSUFFICIENT BALANCE",
-                                   GO TO W.
-           IF ATM_NUM = 1 THEN GO TO WRITE-FILE-711.
-           IF ATM_NUM = 2 THEN GO TO WRITE-FILE-713.
-
-       WRITE-FILE-711.
-               MOVE ACC TO UPD-NUM.
-               MOVE C TO OPER.
-               MOVE AMOUNT TO UPD-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-711.
-               WRITE UPD-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-
-           GO TO LAST-PROCEDURE.
-
-       WRITE-FILE-713.
-               MOVE ACC TO UPD2-NUM.
-               MOVE C TO OPER2.
-               MOVE AMOUNT TO UPD2-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-713.
-               WRITE UPD2-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-           GO TO LAST-PROCEDURE.
-
-
-       T.
-           DISPLAY "=> TARGET ACCOUNT".
-           ACCEPT T-ACC FROM CONSOLE.
-           IF T-ACC = ACC THEN
-               DISPLAY "=> YOU CANNNOT TRANSFER TO YOURSELF",
-               GO TO T.
-
-           GO TO OPEN-MASTER-2.
-
-
-       OPEN-MASTER-2.
-           OPEN INPUT MASTER.
-           GO TO READ-FILE-2.
-
-       READ-FILE-2.
-           READ MASTER INTO WZ-INFO
-               AT END GO TO RE-INPUT-TARGET.
-           GO TO CHECK-TARGET.
-
-       CHECK-TARGET.
-           IF T-ACC = WZ-NUM THEN GO TO T2.
-
-
-           IF T-ACC NOT = WZ-NUM THEN GO TO READ-FILE-2.
-
-       RE-INPUT-TARGET.
-           CLOSE MASTER.
-           DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST".
-           DISPLAY "=> TARGET ACCOUNT".
-           ACCEPT T-ACC FROM CONSOLE.
-           IF T-ACC = ACC THEN
-               DISPLAY "=> YOU CANNNOT TRANSFER TO YOURSELF",
-               GO TO T.
-           GO TO OPEN-MASTER-2.
-
-       T2.
-           CLOSE MASTER.
-           DISPLAY "=> AMOUNT".
-           ACCEPT AMOUNT FROM CONSOLE.
-           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
-           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO T3.
-           IF AMOUNT > ACCBLC THEN DISPLAY "=> INSUFFICIENT BALANCE.",
-                                   GO TO T3.
-           IF ATM_NUM = 1 THEN GO TO WRITE-FILE2-711.
-           IF ATM_NUM = 2 THEN GO TO WRITE-FILE2-713.
-
-       T3.
-           DISPLAY "=> AMOUNT".
-           ACCEPT AMOUNT FROM CONSOLE.
-           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
-           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO T3.
-           IF AMOUNT > ACCBLC THEN DISPLAY "=> INSUFFICIENT BALANCE.",
-                                   GO TO T3.
-
-           IF ATM_NUM = 1 THEN GO TO WRITE-FILE2-711.
-           IF ATM_NUM = 2 THEN GO TO WRITE-FILE2-713.
-
-
-       WRITE-FILE2-711.
-               MOVE ACC TO UPD-NUM.
-               MOVE 'W' TO OPER.
-               MOVE AMOUNT TO UPD-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-711.
-               WRITE UPD-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-
-               MOVE T-ACC TO UPD-NUM.
-               MOVE 'D' TO OPER.
-               MOVE AMOUNT TO UPD-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-711.
-               WRITE UPD-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-           GO TO LAST-PROCEDURE.
-
-
-       WRITE-FILE2-713.
-               MOVE ACC TO UPD2-NUM.
-               MOVE 'W' TO OPER2.
-               MOVE AMOUNT TO UPD2-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-713.
-               WRITE UPD2-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-
-               MOVE T-ACC TO UPD2-NUM.
-               MOVE 'D' TO OPER2.
-               MOVE AMOUNT TO UPD2-AMOUNT.
-               MOVE TIME-STAMP TO TIME-STAMP-713.
-               WRITE UPD2-INFO
-               END-WRITE.
-               ADD 1 TO TIME-STAMP.
-           GO TO LAST-PROCEDURE.
-
-       LAST-PROCEDURE.
-           DISPLAY "=> CONTINUE?".
-           DISPLAY "=> N FOR NO".
-           DISPLAY "=> Y FOR YES".
-           ACCEPT ASK FROM CONSOLE.
-           IF ASK = 'Y' THEN GO TO CHOOSE-ATM.
-           IF ASK = 'N' THEN GO TO FINISH.
-           IF ASK NOT= 'Y' OR NOT = 'N' THEN DISPLAY "=> INVALID INPUT",
-                                               GO TO LAST-PROCEDURE.
-
-
-       FINISH.
-           CLOSE ATM-713.
-           CLOSE ATM-711.
-           END PROGRAM ATM.
+      ******************************************************************
+      *
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Yoo Hyun Jun
+      * Student ID : 1155100531
+      * Email Addr : hjyoo8@cse.cuhk.edu.hk
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * Any ATM terminal now writes into its own transaction log, named
+      * from the terminal number at run time, and every record carries
+      * the terminal id.  Adding a new terminal is a configuration
+      * change (register it with CENTRAL), not a code change here.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. ATM.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL MASTER ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *LIST OF REGISTERED ATM TERMINAL IDS, THE SAME REGISTRY CENTRAL
+      *READS. CHECKED AGAINST BEFORE A TERMINAL NUMBER IS ACCEPTED SO
+      *AN UNREGISTERED TERMINAL CANNOT STRAND TRANSACTIONS IN A LOG
+      *CENTRAL NEVER SCANS.
+               SELECT ATM-TERM-LIST ASSIGN TO "terminals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *TRANSACTION LOG FOR THE ATM TERMINAL CURRENTLY IN USE.  THE
+      *ASSIGN NAME IS BUILT AT RUN TIME FROM THE TERMINAL NUMBER SO
+      *EVERY TERMINAL GETS ITS OWN LOG WITHOUT A SEPARATE SELECT/FD.
+               SELECT OPTIONAL ATM-TRANS ASSIGN TO DYNAMIC
+               WS-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MASTER.
+           01 WIZARD-INFO.
+               03 ACC-NAME PIC A(20).
+               03 ACC-NUM PIC X(16).
+               03 ACC-PWD PIC 9(6).
+               03 ACC-BLC PIC 9(16).
+
+           FD ATM-TERM-LIST.
+           01 ATM-TERM-LIST-REC.
+               03 ATL-TERM-ID PIC 9(3).
+
+      *ONE RECORD LAYOUT FOR ANY TERMINAL.  TRANS-TERM-ID TAGS EACH
+      *TRANSACTION WITH THE TERMINAL IT CAME FROM.
+           FD ATM-TRANS.
+           01 TRANS-INFO.
+               03 TRANS-TERM-ID PIC 9(3).
+               03 TRANS-ACC-NUM PIC 9(16).
+               03 TRANS-OPER PIC A(1).
+               03 TRANS-AMOUNT PIC 9(7).
+               03 TRANS-TIME-STAMP PIC 9(16).
+
+
+       WORKING-STORAGE SECTION.
+       77 ATM_NUM PIC 9(3).
+       77 WS-TRANS-FILENAME PIC X(20).
+       77 WS-TRANS-OPEN-FLAG PIC A(1) VALUE 'N'.
+       77 WS-REC-COUNT PIC 9(5) VALUE 0.
+       77 ACC PIC X(20).
+       77 ACCBLC PIC 9(15).
+       77 T-ACC PIC X(20).
+       77 PWD PIC 9(6).
+       01 WZ-INFO.
+           03 WZ-NAME PIC A(20).
+           03 WZ-NUM PIC X(16).
+           03 WZ-PWD PIC 9(6).
+           03 WZ-NEG PIC A(1).
+           03 WZ-BLC PIC 9(15).
+       01 WS-EOF PIC A(1).
+       77 C PIC A(1).
+       77 AMOUNT PIC S9(13)V9(2).
+       77 ASK PIC A(1).
+       77 NEW-PIN PIC 9(6).
+       77 NEW-PIN-CONFIRM PIC 9(6).
+       77 WS-TERM-FOUND PIC A(1) VALUE 'N'.
+
+      *CALENDAR TIMESTAMP (YYYYMMDDHHMMSSCC) FOR EACH TRANSACTION, SO
+      *ORDERING ACROSS ATM RESTARTS DOES NOT DEPEND ON AN IN-MEMORY
+      *COUNTER THAT RESETS EVERY TIME THIS PROGRAM IS STARTED.
+       77 WS-TS-DATE PIC 9(8).
+       77 WS-TS-TIME PIC 9(8).
+       77 TIME-STAMP PIC 9(16).
+
+
+       PROCEDURE DIVISION.
+       START-PROCEDURE.
+           DISPLAY "##############################################".
+           DISPLAY "##         Gringotts Wizrding Bank          ##"
+           DISPLAY "##                 Welcome                  ##"
+           DISPLAY "##############################################".
+           GO TO CHOOSE-ATM.
+
+       CHOOSE-ATM.
+           DISPLAY "=> PLEASE ENTER THE ATM TERMINAL NUMBER".
+           ACCEPT ATM_NUM FROM CONSOLE.
+           IF ATM_NUM = 0 THEN
+               DISPLAY "=> INVALID INPUT",
+               GO TO CHOOSE-ATM.
+           GO TO CHECK-ATM-REGISTERED.
+
+      *REJECT A TERMINAL NUMBER NOT LISTED IN TERMINALS.TXT RATHER
+      *THAN LETTING IT TRANSACT INTO A LOG CENTRAL NEVER SCANS.
+       CHECK-ATM-REGISTERED.
+           MOVE 'N' TO WS-TERM-FOUND.
+           OPEN INPUT ATM-TERM-LIST.
+           GO TO SCAN-ATM-TERM-LIST.
+
+       SCAN-ATM-TERM-LIST.
+           READ ATM-TERM-LIST INTO ATM-TERM-LIST-REC
+               AT END GO TO SCAN-ATM-TERM-LIST-DONE.
+           IF ATL-TERM-ID = ATM_NUM THEN
+               MOVE 'Y' TO WS-TERM-FOUND.
+           GO TO SCAN-ATM-TERM-LIST.
+
+       SCAN-ATM-TERM-LIST-DONE.
+           CLOSE ATM-TERM-LIST.
+           IF WS-TERM-FOUND NOT = 'Y' THEN
+               DISPLAY "=> UNREGISTERED ATM TERMINAL NUMBER",
+               GO TO CHOOSE-ATM.
+           GO TO OPEN-TRANS-FILE.
+
+      *BUILD THIS TERMINAL'S LOG FILE NAME AND OPEN IT.  A WARNING IS
+      *RAISED IF THE LOG ALREADY HOLDS RECORDS CENTRAL HAS NOT YET
+      *PICKED UP, RATHER THAN SILENTLY WIPING THEM.
+       OPEN-TRANS-FILE.
+           IF WS-TRANS-OPEN-FLAG = 'Y' THEN
+               CLOSE ATM-TRANS,
+               MOVE 'N' TO WS-TRANS-OPEN-FLAG.
+
+           STRING "trans" DELIMITED BY SIZE
+                   ATM_NUM DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-TRANS-FILENAME.
+
+           MOVE 0 TO WS-REC-COUNT.
+           OPEN INPUT ATM-TRANS.
+           GO TO COUNT-OLD-RECORDS.
+
+       COUNT-OLD-RECORDS.
+           READ ATM-TRANS INTO TRANS-INFO
+               AT END GO TO COUNT-OLD-RECORDS-DONE.
+           ADD 1 TO WS-REC-COUNT.
+           GO TO COUNT-OLD-RECORDS.
+
+       COUNT-OLD-RECORDS-DONE.
+           CLOSE ATM-TRANS.
+           IF WS-REC-COUNT > 0 THEN
+               DISPLAY "=> WARNING: TERMINAL " ATM_NUM
+                       " LOG HAS " WS-REC-COUNT
+                       " UNPROCESSED TRANSACTION(S) FROM A PRIOR "
+                       "SESSION. THEY WILL BE KEPT.".
+
+           OPEN EXTEND ATM-TRANS.
+           MOVE 'Y' TO WS-TRANS-OPEN-FLAG.
+           GO TO INPUT-ACCOUNT.
+
+       INPUT-ACCOUNT.
+           DISPLAY "=> ACCOUNT".
+           ACCEPT ACC FROM CONSOLE.
+           DISPLAY "=> PWD".
+           ACCEPT PWD FROM CONSOLE.
+           GO TO OPEN-MASTER.
+
+       OPEN-MASTER.
+           OPEN INPUT MASTER.
+           GO TO READ-FILE.
+
+       READ-FILE.
+           READ MASTER INTO WZ-INFO
+               AT END GO TO RE-INPUT.
+           GO TO CHECK.
+
+       CHECK.
+           IF ACC NOT = WZ-NUM OR PWD NOT = WZ-PWD
+              THEN GO TO READ-FILE.
+           IF PWD = WZ-PWD AND ACC = WZ-NUM THEN GO TO CHOOSE-SERVICE.
+
+       RE-INPUT.
+           CLOSE MASTER.
+           DISPLAY "=> INCORRECT ACCOUNT/PASSWORD".
+           DISPLAY "=> ACCOUNT".
+           ACCEPT ACC FROM CONSOLE.
+           DISPLAY "=> PWD".
+           ACCEPT PWD FROM CONSOLE.
+           GO TO OPEN-MASTER.
+
+
+       CHOOSE-SERVICE.
+           CLOSE MASTER.
+           MOVE WZ-BLC TO ACCBLC.
+           IF WZ-NEG ='-' THEN
+           DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT",
+           GO TO INPUT-ACCOUNT.
+
+           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
+           DISPLAY "=> PRESS D FOR DEPOSIT".
+           DISPLAY "=> PRESS W FOR WITHDRAWAL".
+           DISPLAY "=> PRESS T FOR TRANSFER".
+           DISPLAY "=> PRESS P FOR PIN CHANGE".
+           ACCEPT C FROM CONSOLE.
+           IF C = 'D' THEN GO TO D.
+           IF C = 'W' THEN GO TO W.
+           IF C = 'T' THEN GO TO T.
+           IF C = 'P' THEN GO TO P.
+           IF C NOT = 'D' OR NOT ='W' OR NOT = 'T' OR NOT = 'P' THEN
+               DISPLAY "=> INVALID INPUT", GO TO RE-CHOOSE.
+
+       RE-CHOOSE.
+           DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
+           DISPLAY "=> PRESS D FOR DEPOSIT".
+           DISPLAY "=> PRESS W FOR WITHDRAWAL".
+           DISPLAY "=> PRESS T FOR TRANSFER".
+           DISPLAY "=> PRESS P FOR PIN CHANGE".
+           ACCEPT C FROM CONSOLE.
+           IF C = 'D' THEN GO TO D.
+           IF C = 'W' THEN GO TO W.
+           IF C = 'T' THEN GO TO T.
+           IF C = 'P' THEN GO TO P.
+           IF C NOT = 'D' OR NOT ='W' OR NOT = 'T' OR NOT = 'P' THEN
+               DISPLAY "=> INVALID INPUT", GO TO RE-CHOOSE.
+
+       D.
+           DISPLAY "=> AMOUNT".
+           ACCEPT AMOUNT FROM CONSOLE.
+           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
+           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO D.
+           ADD AMOUNT TO WZ-BLC.
+           GO TO WRITE-TRANS-FILE.
+
+       W.
+           DISPLAY "=> AMOUNT".
+           ACCEPT AMOUNT FROM CONSOLE.
+           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
+           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO W.
+           IF AMOUNT > WZ-BLC THEN DISPLAY "=> INSUFFICIENT BALANCE",
+                                   GO TO W.
+           GO TO WRITE-TRANS-FILE.
+
+      *SELF-SERVICE PIN CHANGE.  THE NEW PIN RIDES THE SAME TAGGED
+      *TRANSACTION RECORD A DEPOSIT/WITHDRAWAL DOES (OPER = 'P'),
+      *LEAVING WZ-PWD ON MASTER UNTOUCHED UNTIL CENTRAL APPLIES IT.
+      *ASKED FOR TWICE SO A MISTYPED NEW PIN DOES NOT LOCK THE
+      *ACCOUNT HOLDER OUT.
+       P.
+           DISPLAY "=> NEW 6-DIGIT PIN".
+           ACCEPT NEW-PIN FROM CONSOLE.
+           DISPLAY "=> CONFIRM NEW 6-DIGIT PIN".
+           ACCEPT NEW-PIN-CONFIRM FROM CONSOLE.
+           IF NEW-PIN NOT = NEW-PIN-CONFIRM THEN
+               DISPLAY "=> PIN ENTRIES DO NOT MATCH, TRY AGAIN",
+               GO TO P.
+           MOVE NEW-PIN TO AMOUNT.
+           GO TO WRITE-TRANS-FILE.
+
+      *BUILDS THE CURRENT CALENDAR TIMESTAMP INTO TIME-STAMP.
+       CAPTURE-TIME-STAMP.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+                  INTO TIME-STAMP.
+
+      *WRITES ONE TAGGED TRANSACTION RECORD FOR THE CURRENT TERMINAL.
+       WRITE-TRANS-FILE.
+               PERFORM CAPTURE-TIME-STAMP.
+               MOVE ATM_NUM TO TRANS-TERM-ID.
+               MOVE ACC TO TRANS-ACC-NUM.
+               MOVE C TO TRANS-OPER.
+               MOVE AMOUNT TO TRANS-AMOUNT.
+               MOVE TIME-STAMP TO TRANS-TIME-STAMP.
+               WRITE TRANS-INFO
+               END-WRITE.
+
+           GO TO LAST-PROCEDURE.
+
+
+       T.
+           DISPLAY "=> TARGET ACCOUNT".
+           ACCEPT T-ACC FROM CONSOLE.
+           IF T-ACC = ACC THEN
+               DISPLAY "=> YOU CANNNOT TRANSFER TO YOURSELF",
+               GO TO T.
+
+           GO TO OPEN-MASTER-2.
+
+
+       OPEN-MASTER-2.
+           OPEN INPUT MASTER.
+           GO TO READ-FILE-2.
+
+       READ-FILE-2.
+           READ MASTER INTO WZ-INFO
+               AT END GO TO RE-INPUT-TARGET.
+           GO TO CHECK-TARGET.
+
+       CHECK-TARGET.
+           IF T-ACC = WZ-NUM THEN GO TO T2.
+
+
+           IF T-ACC NOT = WZ-NUM THEN GO TO READ-FILE-2.
+
+       RE-INPUT-TARGET.
+           CLOSE MASTER.
+           DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST".
+           DISPLAY "=> TARGET ACCOUNT".
+           ACCEPT T-ACC FROM CONSOLE.
+           IF T-ACC = ACC THEN
+               DISPLAY "=> YOU CANNNOT TRANSFER TO YOURSELF",
+               GO TO T.
+           GO TO OPEN-MASTER-2.
+
+       T2.
+           CLOSE MASTER.
+           DISPLAY "=> AMOUNT".
+           ACCEPT AMOUNT FROM CONSOLE.
+           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
+           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO T3.
+           IF AMOUNT > ACCBLC THEN DISPLAY "=> INSUFFICIENT BALANCE.",
+                                   GO TO T3.
+           GO TO WRITE-TRANS-FILE2.
+
+       T3.
+           DISPLAY "=> AMOUNT".
+           ACCEPT AMOUNT FROM CONSOLE.
+           MULTIPLY AMOUNT BY 100 GIVING AMOUNT.
+           IF AMOUNT <= 0 THEN DISPLAY "=> INVALID INPUT", GO TO T3.
+           IF AMOUNT > ACCBLC THEN DISPLAY "=> INSUFFICIENT BALANCE.",
+                                   GO TO T3.
+
+           GO TO WRITE-TRANS-FILE2.
+
+
+      *WRITES THE WITHDRAWAL/DEPOSIT PAIR FOR A TRANSFER, BOTH TAGGED
+      *WITH THE CURRENT TERMINAL.
+       WRITE-TRANS-FILE2.
+               PERFORM CAPTURE-TIME-STAMP.
+               MOVE ATM_NUM TO TRANS-TERM-ID.
+               MOVE ACC TO TRANS-ACC-NUM.
+               MOVE 'W' TO TRANS-OPER.
+               MOVE AMOUNT TO TRANS-AMOUNT.
+               MOVE TIME-STAMP TO TRANS-TIME-STAMP.
+               WRITE TRANS-INFO
+               END-WRITE.
+
+               PERFORM CAPTURE-TIME-STAMP.
+               MOVE ATM_NUM TO TRANS-TERM-ID.
+               MOVE T-ACC TO TRANS-ACC-NUM.
+               MOVE 'D' TO TRANS-OPER.
+               MOVE AMOUNT TO TRANS-AMOUNT.
+               MOVE TIME-STAMP TO TRANS-TIME-STAMP.
+               WRITE TRANS-INFO
+               END-WRITE.
+           GO TO LAST-PROCEDURE.
+
+       LAST-PROCEDURE.
+           DISPLAY "=> CONTINUE?".
+           DISPLAY "=> N FOR NO".
+           DISPLAY "=> Y FOR YES".
+           ACCEPT ASK FROM CONSOLE.
+           IF ASK = 'Y' THEN GO TO CHOOSE-ATM.
+           IF ASK = 'N' THEN GO TO FINISH.
+           IF ASK NOT= 'Y' OR NOT = 'N' THEN DISPLAY "=> INVALID INPUT",
+                                               GO TO LAST-PROCEDURE.
+
+
+       FINISH.
+           IF WS-TRANS-OPEN-FLAG = 'Y' THEN
+               CLOSE ATM-TRANS.
+           END PROGRAM ATM.
