@@ -1,423 +1,913 @@
-      ******************************************************************
-      *
-      * CSCI3180 Principles of Programming Languages
-      *
-      * --- Declaration ---
-      *
-      * I declare that the assignment here submitted is original except for source
-      * material explicitly acknowledged. I also acknowledge that I am aware of
-      * University policy and regulations on honesty in academic work, and of the
-      * disciplinary guidelines and procedures applicable to breaches of such policy
-      * and regulations, as contained in the website
-      * http://www.cuhk.edu.hk/policy/academichonesty/
-      *
-      * Assignment 1
-      * Name : Yoo Hyun Jun
-      * Student ID : 1155100531
-      * Email Addr : hjyoo8@cse.cuhk.edu.hk
-      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CENTRAL.
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-      *FOR SORT
-               SELECT ATM-711-INPUT ASSIGN TO "trans711.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT ATM-711-OUTPUT ASSIGN TO "transac_Sorted711.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT WORK-711 ASSIGN TO "trans711.txt".
-
-               SELECT ATM-713-INPUT ASSIGN TO "trans713.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT ATM-713-OUTPUT ASSIGN TO "transac_Sorted713.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT WORK-713 ASSIGN TO "trans713.txt".
-
-
-               SELECT MERGE-TRANS ASSIGN TO "transac_Sorted.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT PRE-MASTER ASSIGN TO "master.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT UPD-MASTER ASSIGN TO "master_updated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-               SELECT NEG-REPORT ASSIGN TO "negReport.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ATM-711-INPUT.
-           01 INFO-711.
-               03 NUM-711 PIC 9(16).
-               03 OPER-711 PIC A(1).
-               03 AMOUNT-711 PIC 9(7).
-               03 TIME-STAMP-711 PIC 9(5).
-
-       FD ATM-711-OUTPUT.
-           01 SORT-711.
-               03 SORT-NUM-711-OUTPUT PIC 9(16).
-               03 OPER-711-OUTPUT PIC A(1).
-               03 SORT-AMOUNT-711-OUTPUT PIC 9(7).
-               03 SORT-TIME-STAMP-711-OUTPUT PIC 9(5).
-
-       SD WORK-711.
-           01 WORK-ATM.
-               03 WORK-NUM PIC 9(16).
-               03 WORK-OPER PIC A(1).
-               03 WORK-AMOUNT PIC 9(7).
-               03 WORK-TIME-STAMP PIC 9(5).
-
-       FD ATM-713-INPUT.
-           01 INFO-713.
-               03 NUM-713 PIC 9(16).
-               03 OPER-713 PIC A(1).
-               03 AMOUNT-713 PIC 9(7).
-               03 TIME-STAMP-713 PIC 9(5).
-
-       FD ATM-713-OUTPUT.
-           01 SORT-713.
-               03 SORT-NUM-713-OUTPUT PIC 9(16).
-               03 OPER-713-OUTPUT PIC A(1).
-               03 SORT-AMOUNT-713-OUTPUT PIC 9(7).
-               03 SORT-TIME-STAMP-713-OUTPUT PIC 9(5).
-
-       SD WORK-713.
-           01 WORK-ATM-713.
-               03 WORK-NUM-713 PIC 9(16).
-               03 WORK-OPER-713 PIC A(1).
-               03 WORK-AMOUNT-713 PIC 9(7).
-               03 WORK-TIME-STAMP-713 PIC 9(5).
-
-
-
-      *merge-sorted file
-       FD MERGE-TRANS.
-           01 SORT-INFO.
-               03 SORT-NUM PIC 9(16).
-               03 SORT-OPER PIC A(1).
-               03 SORT-AMOUNT PIC S9(7).
-               03 SORT-TIME-STAMP PIC 9(5).
-
-
-      *master file input
-       FD PRE-MASTER.
-           01 WIZARD-INFO.
-               03 ACC-NAME PIC A(20).
-               03 ACC-NUM PIC X(16).
-               03 ACC-PWD PIC 9(6).
-               03 ACC-NEG PIC A(1).
-               03 ACC-BLC PIC 9(15).
-
-      *master-upd-output
-       FD  UPD-MASTER.
-           01 UPD-WIZARD-INFO.
-               03 UPD-ACC-NAME PIC A(20).
-               03 UPD-ACC-NUM PIC X(16).
-               03 UPD-ACC-PWD PIC 9(6).
-               03 UPD-ACC-NEG PIC X(1).
-               03 UPD-ACC-BLC PIC 9(15).
-
-       FD NEG-REPORT.
-           01 NEG-INFO.
-               03 HOLDER-NAME PIC X(6).
-               03 NEG-NAME PIC A(20).
-               03 ACC-NUMBER PIC X(16).
-               03 NEG-NUM PIC X(16).
-               03 BALANCE PIC X(11).
-               03 NEG-BLC PIC 9(15).
-
-
-       WORKING-STORAGE SECTION.
-       01 SORT-711-INFO.
-           03 SORT-711-NUM PIC 9(16).
-           03 SORT-711-OPER PIC A(1).
-           03 SORT-711-AMOUNT PIC 9(7).
-           03 SORT-711-TIME-STAMP PIC 9(5).
-
-       01 SORT-713-INFO.
-           03 SORT-713-NUM PIC 9(16).
-           03 SORT-713-OPER PIC A(1).
-           03 SORT-713-AMOUNT PIC 9(7).
-           03 SORT-713-TIME-STAMP PIC 9(5).
-
-      *MASTER-FILE-CONSTRUCTURE
-       01 WZ-INFO.
-           03 WZ-NAME PIC A(20).
-           03 WZ-NUM PIC X(16).
-           03 WZ-PWD PIC 9(6).
-           03 WZ-NEG PIC X(1).
-           03 WZ-BLC PIC S9(15).
-
-      *SORTED FILE CONSTRUCTURE.
-       01 MERGE-SORT-INFO.
-           03 MERGE-SORT-NUM PIC 9(16).
-           03 MERGE-SORT-OPER PIC A(1).
-           03 MERGE-SORT-AMOUNT PIC S9(7).
-           03 MERGE-SORT-TIMESTAMP PIC 9(5).
-
-       01 UPD-MASTER-INFO.
-           03 UPD-NAME PIC A(20).
-           03 UPD-NUM PIC X(16).
-           03 UPD-PWD PIC 9(6).
-           03 UPD-NEG PIC X(1).
-           03 UPD-BLC PIC 9(15).
-
-       77 FLAG-711 PIC 9(2).
-       77 FLAG-713 PIC 9(2).
-       77 NEG-FLAG PIC 9(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      *SORT EACH FILE
-
-           SORT WORK-711 ON ASCENDING KEY SORT-NUM-711-OUTPUT
-           ON ASCENDING KEY SORT-TIME-STAMP-711-OUTPUT
-           USING ATM-711-INPUT GIVING ATM-711-OUTPUT.
-
-           SORT WORK-713 ON ASCENDING KEY SORT-NUM-713-OUTPUT
-           ON ASCENDING KEY SORT-TIME-STAMP-713-OUTPUT
-           USING ATM-713-INPUT GIVING ATM-713-OUTPUT.
-
-      *MERGE TWO FILE
-           OPEN OUTPUT MERGE-TRANS.
-           OPEN INPUT ATM-711-OUTPUT.
-           OPEN INPUT ATM-713-OUTPUT.
-           MOVE 0 TO FLAG-711.
-           MOVE 0 TO FLAG-713.
-           GO TO READ-FILE-711.
-
-       READ-FILE-711.
-           READ ATM-711-OUTPUT INTO SORT-711-INFO
-               AT END GO TO CLOSE-711-FIRST.
-           GO TO READ-FILE-713.
-
-       READ-FILE-713.
-           READ ATM-713-OUTPUT INTO SORT-713-INFO
-               AT END GO TO CLOSE-713-FILE.
-           GO TO FLAG-CHECK.
-
-       RE-READ-FILE-711.
-           READ ATM-711-OUTPUT INTO SORT-711-INFO
-              AT END GO TO CLOSE-711-FILE.
-           GO TO FLAG-CHECK.
-
-       CLOSE-711-FIRST.
-           ADD 1 TO FLAG-711.
-           CLOSE ATM-711-OUTPUT.
-           GO TO READ-FILE-713.
-
-       CLOSE-711-FILE.
-           ADD 1 TO FLAG-711.
-           CLOSE ATM-711-OUTPUT.
-           GO TO FLAG-CHECK.
-
-       RE-READ-FILE-713.
-           READ ATM-713-OUTPUT INTO SORT-713-INFO
-               AT END GO TO CLOSE-713-FILE.
-           GO TO FLAG-CHECK.
-
-       CLOSE-713-FILE.
-           ADD 1 TO FLAG-713.
-           CLOSE ATM-713-OUTPUT.
-           GO TO FLAG-CHECK.
-
-       FLAG-CHECK.
-           IF FLAG-711 = 0 AND FLAG-713 = 0 THEN
-               GO TO NUM-CHECK.
-
-           IF FLAG-711 >= 1 AND FLAG-713 = 0 THEN
-               GO TO WRITE-MASTER-713.
-
-           IF FLAG-711 = 0 AND FLAG-713 >= 1 THEN
-               GO TO WRITE-MASTER-711.
-
-           IF FLAG-711 = 1 AND FLAG-713 >= 1 THEN
-               GO TO FINISH-MERGE.
-
-           IF FLAG-713 = 1 AND FLAG-711 >= 1 THEN
-               GO TO FINISH-MERGE.
-
-       NUM-CHECK.
-               IF SORT-711-NUM > SORT-713-NUM
-                   THEN GO TO WRITE-MASTER-713.
-
-               IF SORT-711-NUM < SORT-713-NUM
-                   THEN GO TO WRITE-MASTER-711.
-
-               IF SORT-711-NUM = SORT-713-NUM
-                   THEN IF SORT-711-TIME-STAMP > SORT-713-TIME-STAMP
-                       THEN GO TO WRITE-MASTER-713.
-                        IF SORT-711-TIME-STAMP < SORT-713-TIME-STAMP
-                       THEN GO TO WRITE-MASTER-711.
-
-
-       WRITE-MASTER-711.
-           MOVE SORT-711-NUM TO SORT-NUM.
-           MOVE SORT-711-OPER TO SORT-OPER.
-           MOVE SORT-711-AMOUNT TO SORT-AMOUNT.
-           MOVE SORT-711-TIME-STAMP TO SORT-TIME-STAMP.
-           WRITE SORT-INFO
-           END-WRITE.
-
-           IF FLAG-711 = 0 AND FLAG-713 = 0 THEN
-               GO TO RE-READ-FILE-711.
-
-           IF FLAG-711 = 1 AND FLAG-713 = 0 THEN
-               ADD 1 TO FLAG-711, GO TO FLAG-CHECK.
-
-           IF FLAG-711 = 0 AND FLAG-713 = 1 THEN
-               GO TO RE-READ-FILE-711.
-
-           IF FLAG-711 = 0 AND FLAG-713 > 1 THEN
-               GO TO RE-READ-FILE-713.
-
-           IF FLAG-711 = 1 AND FLAG-713 > 1 THEN
-               GO TO FINISH-MERGE.
-
-           IF FLAG-713 = 1 AND FLAG-711 > 1 THEN
-               GO TO FINISH-MERGE.
-
-       WRITE-MASTER-713.
-
-           MOVE SORT-713-NUM TO SORT-NUM.
-           MOVE SORT-713-OPER TO SORT-OPER.
-           MOVE SORT-713-AMOUNT TO SORT-AMOUNT.
-           MOVE SORT-713-TIME-STAMP TO SORT-TIME-STAMP.
-           WRITE SORT-INFO
-           END-WRITE.
-
-           IF FLAG-711 = 1 AND FLAG-713 = 0 THEN
-               GO TO RE-READ-FILE-713.
-
-           IF FLAG-711 = 0 AND FLAG-713 = 0 THEN
-               GO TO RE-READ-FILE-713.
-
-           IF FLAG-711 = 0 AND FLAG-713 = 1 THEN
-               ADD 1 TO FLAG-713,
-               GO TO FLAG-CHECK.
-
-           IF FLAG-711 > 1 AND FLAG-713 = 0 THEN
-               GO TO RE-READ-FILE-713.
-
-           IF FLAG-711 = 1 AND FLAG-713 > 1 THEN
-               GO TO FINISH-MERGE.
-
-           IF FLAG-713 = 1 AND FLAG-711 > 1 THEN
-               GO TO FINISH-MERGE.
-
-       FINISH-MERGE.
-
-           CLOSE MERGE-TRANS.
-           GO TO UPDATE-FILE.
-
-
-      *UPDATE FILE
-       UPDATE-FILE.
-           OPEN INPUT MERGE-TRANS.
-           OPEN INPUT PRE-MASTER.
-           OPEN OUTPUT UPD-MASTER.
-           READ MERGE-TRANS INTO MERGE-SORT-INFO.
-           READ PRE-MASTER INTO WZ-INFO.
-           GO TO CHECK.
-
-       CHECK.
-           IF WZ-NUM NOT = MERGE-SORT-NUM THEN
-               GO TO NEW-WRITE.
-
-           IF WZ-NUM = MERGE-SORT-NUM THEN
-               GO TO CHECK-OPER.
-
-       NEW-WRITE.
-           MOVE WZ-NAME TO UPD-ACC-NAME.
-           MOVE WZ-NUM TO UPD-ACC-NUM.
-           MOVE WZ-PWD TO UPD-ACC-PWD.
-           MOVE WZ-NEG TO UPD-ACC-NEG.
-           MOVE WZ-BLC TO UPD-ACC-BLC.
-           WRITE UPD-WIZARD-INFO
-           END-WRITE.
-
-           READ PRE-MASTER INTO WZ-INFO
-               AT END GO TO FINISH-UPDATE.
-           GO TO CHECK.
-
-       CHECK-OPER.
-           IF MERGE-SORT-OPER ="D" THEN
-               GO TO ADD-BLC.
-
-           IF MERGE-SORT-OPER ="W" THEN
-               GO TO WITH-BLC.
-
-       ADD-BLC.
-           IF WZ-NEG = "+" THEN
-               ADD MERGE-SORT-AMOUNT TO WZ-BLC.
-
-           IF WZ-NEG = "-" THEN
-               MULTIPLY -1 BY WZ-BLC GIVING WZ-BLC,
-               ADD MERGE-SORT-AMOUNT TO WZ-BLC.
-
-           IF WZ-BLC > 0 THEN
-               MOVE '+' TO WZ-NEG.
-
-           READ MERGE-TRANS INTO MERGE-SORT-INFO
-               AT END GO TO NEW-WRITE.
-
-           GO TO CHECK.
-
-       WITH-BLC.
-           SUBTRACT MERGE-SORT-AMOUNT FROM WZ-BLC.
-           IF WZ-BLC < 0 THEN
-               MOVE '-' TO WZ-NEG.
-           READ MERGE-TRANS INTO MERGE-SORT-INFO
-               AT END GO TO NEW-WRITE.
-           GO TO CHECK.
-
-
-
-       FINISH-UPDATE.
-           CLOSE UPD-MASTER.
-           CLOSE PRE-MASTER.
-           CLOSE MERGE-TRANS.
-
-      *WRITE NEG-REPORT
-       NEG-REPORT-WRITE.
-           OPEN INPUT UPD-MASTER.
-           OPEN OUTPUT NEG-REPORT.
-           GO TO READ-MASTER.
-
-       READ-MASTER.
-           READ UPD-MASTER INTO UPD-MASTER-INFO
-               AT END GO TO FINISH-REAL.
-           GO TO CHECK-NEG.
-
-       CHECK-NEG.
-
-           IF UPD-NEG = '-' THEN
-               GO TO NEG-WRITE.
-           IF UPD-NEG = '+' THEN
-               GO TO READ-MASTER.
-
-       NEG-WRITE.
-           MOVE "Name: " TO HOLDER-NAME.
-           MOVE UPD-NAME TO NEG-NAME.
-           MOVE "Account Number: " TO ACC-NUMBER.
-           MOVE UPD-NUM TO NEG-NUM.
-           MOVE " Balance: -" TO BALANCE.
-           MOVE UPD-BLC TO NEG-BLC.
-           WRITE NEG-INFO
-           END-WRITE.
-           GO TO READ-MASTER.
-
-       FINISH-REAL.
-           CLOSE UPD-MASTER.
-           CLOSE NEG-REPORT.
-
-       END PROGRAM CENTRAL.
+      ******************************************************************
+      *
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Yoo Hyun Jun
+      * Student ID : 1155100531
+      * Email Addr : hjyoo8@cse.cuhk.edu.hk
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * The two-terminal hand merge (FLAG-711/FLAG-713/NUM-CHECK) was
+      * replaced by a data-driven collection pass over TERMINALS.TXT,
+      * which lists every registered terminal id, followed by a single
+      * sort of the combined log.  Registering ATM 715 is now a line in
+      * terminals.txt, not a new SELECT/FD/paragraph set here.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CENTRAL.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *LIST OF REGISTERED ATM TERMINAL IDS.  ADDING A TERMINAL IS A
+      *LINE IN THIS FILE, NOT A CODE CHANGE.
+               SELECT TERM-LIST ASSIGN TO "terminals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *ONE TERMINAL'S RAW TRANSACTION LOG.  THE ASSIGN NAME IS BUILT
+      *AT RUN TIME FROM THE TERMINAL ID BEING COLLECTED.
+               SELECT OPTIONAL ATM-TRANS-INPUT ASSIGN TO DYNAMIC
+               WS-TERM-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *STAGING FILE HOLDING EVERY REGISTERED TERMINAL'S RAW
+      *TRANSACTIONS BEFORE THE SINGLE COMBINED SORT.
+               SELECT ALL-TRANS ASSIGN TO "trans_all_work.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT WORK-ALL ASSIGN TO "trans_all_work.txt".
+
+               SELECT MERGE-TRANS ASSIGN TO "transac_Sorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PRE-MASTER ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *UPDATE-FILE'S MATCH-MERGE AGAINST MERGE-TRANS NEEDS MASTER.TXT
+      *IN ASCENDING ACC-NUM ORDER. ACCTOPEN.COB ONLY APPENDS, SO
+      *MASTER.TXT CANNOT BE TRUSTED TO STAY IN THAT ORDER ON ITS OWN --
+      *SORTED HERE THE SAME WAY WORK-ALL/VOL-WORK ALREADY ARE.
+               SELECT MASTER-WORK ASSIGN TO "masterWork.txt".
+
+               SELECT MASTER-SORTED ASSIGN TO "masterSorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT UPD-MASTER ASSIGN TO "master_updated.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT NEG-REPORT ASSIGN TO "negReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *BALANCE-RECONCILIATION CONTROL REPORT FOR THE UPDATE-FILE STEP.
+               SELECT RECON-REPORT ASSIGN TO "reconReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *RECORDS HOW FAR THE LAST BATCH RUN GOT, SO A RUN THAT CRASHES
+      *MID-WAY CAN RESUME WITHOUT BLINDLY REDOING THE WHOLE DAY'S
+      *COLLECT/SORT/UPDATE SEQUENCE.
+               SELECT OPTIONAL CKPT-FILE ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *THIS RUN'S HISTORY RECORDS, STAGED HERE (FRESH EVERY RUN) WHILE
+      *THE ACCOUNT LOOP IS STILL IN PROGRESS AND COULD STILL BE
+      *INTERRUPTED. ONLY FLUSHED TO THE PERMANENT FILE BELOW ONCE THE
+      *WHOLE LOOP HAS FINISHED, SO A RESUMED RUN NEVER DOUBLE-POSTS.
+               SELECT OPTIONAL TRANS-HISTORY ASSIGN TO
+               "histStaging.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *PERMANENT PER-ACCOUNT TRANSACTION HISTORY.  EACH RUN'S STAGED
+      *BATCH IS APPENDED HERE EXACTLY ONCE, IN FLUSH-HISTORY; UNLIKE
+      *transac_Sorted.txt THIS FILE IS NEVER OVERWRITTEN, SO
+      *STATEMENT.COB CAN LOOK BACK OVER ANY PAST DAY FOR A GIVEN
+      *ACCOUNT.
+               SELECT OPTIONAL PERM-HISTORY ASSIGN TO
+               "transHistory.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *CARRIES THE RECONCILIATION GRAND TOTALS OUT OF THE UPDATE-FILE
+      *STEP SO A RUN RESUMING AFTER THE "UPDATED" CHECKPOINT CAN
+      *REGENERATE THE REPORTS WITHOUT RE-RUNNING (AND SO RE-POSTING)
+      *THE WHOLE ACCOUNT LOOP.
+               SELECT OPTIONAL RECON-TOTALS-FILE ASSIGN TO
+               "reconTotals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *ONE RAW RECORD PER TRANSACTION THE UPDATE-FILE STEP POSTS,
+      *WRITTEN SO THE DAY'S VOLUME CAN BE SORTED AND SUMMARIZED BY
+      *TERMINAL AND OPERATION AFTERWARD.
+               SELECT VOL-RAW ASSIGN TO "volRaw.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT VOL-WORK ASSIGN TO "volWork.txt".
+
+               SELECT VOL-SORTED ASSIGN TO "volSorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *DAILY TRANSACTION-VOLUME SUMMARY: ONE LINE PER TERMINAL/
+      *OPERATION COMBINATION, PLUS A GRAND-TOTAL LINE.
+               SELECT VOLUME-REPORT ASSIGN TO "volumeReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TERM-LIST.
+           01 TERM-LIST-REC.
+               03 TL-TERM-ID PIC 9(3).
+
+       FD ATM-TRANS-INPUT.
+           01 TRANS-REC-IN.
+               03 TR-TERM-ID PIC 9(3).
+               03 TR-ACC-NUM PIC 9(16).
+               03 TR-OPER PIC A(1).
+               03 TR-AMOUNT PIC 9(7).
+               03 TR-TIME-STAMP PIC 9(16).
+
+       FD ALL-TRANS.
+           01 ALL-TRANS-INFO.
+               03 AT-TERM-ID PIC 9(3).
+               03 AT-ACC-NUM PIC 9(16).
+               03 AT-OPER PIC A(1).
+               03 AT-AMOUNT PIC 9(7).
+               03 AT-TIME-STAMP PIC 9(16).
+
+       SD WORK-ALL.
+           01 WORK-ALL-REC.
+               03 WORK-ALL-TERM-ID PIC 9(3).
+               03 WORK-ALL-NUM PIC 9(16).
+               03 WORK-ALL-OPER PIC A(1).
+               03 WORK-ALL-AMOUNT PIC 9(7).
+               03 WORK-ALL-TIME-STAMP PIC 9(16).
+
+      *combined, sorted transaction stream (merge-sorted file)
+       FD MERGE-TRANS.
+           01 SORT-INFO.
+               03 SORT-TERM-ID PIC 9(3).
+               03 SORT-NUM PIC 9(16).
+               03 SORT-OPER PIC A(1).
+               03 SORT-AMOUNT PIC 9(7).
+               03 SORT-TIME-STAMP PIC 9(16).
+
+
+      *master file input
+       FD PRE-MASTER.
+           01 WIZARD-INFO.
+               03 ACC-NAME PIC A(20).
+               03 ACC-NUM PIC X(16).
+               03 ACC-PWD PIC 9(6).
+               03 ACC-NEG PIC A(1).
+               03 ACC-BLC PIC 9(15).
+
+       SD MASTER-WORK.
+           01 MASTER-WORK-REC.
+               03 MSTW-NAME PIC A(20).
+               03 MSTW-NUM PIC X(16).
+               03 MSTW-PWD PIC 9(6).
+               03 MSTW-NEG PIC A(1).
+               03 MSTW-BLC PIC 9(15).
+
+      *MASTER.TXT RE-SORTED INTO ASCENDING ACC-NUM ORDER.  UPDATE-FILE
+      *READS THIS INSTEAD OF PRE-MASTER DIRECTLY.
+       FD MASTER-SORTED.
+           01 MASTER-SORTED-REC.
+               03 MSRT-NAME PIC A(20).
+               03 MSRT-NUM PIC X(16).
+               03 MSRT-PWD PIC 9(6).
+               03 MSRT-NEG PIC A(1).
+               03 MSRT-BLC PIC 9(15).
+
+      *master-upd-output
+       FD  UPD-MASTER.
+           01 UPD-WIZARD-INFO.
+               03 UPD-ACC-NAME PIC A(20).
+               03 UPD-ACC-NUM PIC X(16).
+               03 UPD-ACC-PWD PIC 9(6).
+               03 UPD-ACC-NEG PIC X(1).
+               03 UPD-ACC-BLC PIC 9(15).
+
+       FD NEG-REPORT.
+           01 NEG-INFO.
+               03 HOLDER-NAME PIC X(6).
+               03 NEG-NAME PIC A(20).
+               03 ACC-NUMBER PIC X(16).
+               03 NEG-NUM PIC X(16).
+               03 BALANCE PIC X(11).
+               03 NEG-BLC PIC 9(15).
+
+      *ONE LINE OF THE BALANCE-RECONCILIATION CONTROL REPORT.  USED
+      *BOTH FOR PER-ACCOUNT MISMATCH LINES AND THE GRAND-TOTAL LINE.
+       FD RECON-REPORT.
+           01 RECON-INFO.
+               03 RECON-LABEL-1 PIC X(18).
+               03 RECON-ACCT-OUT PIC X(16).
+               03 RECON-LABEL-2 PIC X(10).
+               03 RECON-EXPECTED-OUT PIC -(13)9.
+               03 RECON-LABEL-3 PIC X(10).
+               03 RECON-ACTUAL-OUT PIC -(13)9.
+               03 RECON-LABEL-4 PIC X(8).
+               03 RECON-DIFF-OUT PIC -(13)9.
+
+      *ONE-LINE CHECKPOINT RECORD: THE NAME OF THE LAST STAGE THAT RAN
+      *TO COMPLETION.
+       FD CKPT-FILE.
+           01 CKPT-INFO.
+               03 CKPT-STAGE PIC X(10).
+
+      *ONE POSTED TRANSACTION, STAGED FOR THIS RUN ONLY (ONE RECORD
+      *PER TRANSACTION, TAGGED WITH THE ACCOUNT IT BELONGS TO).
+       FD TRANS-HISTORY.
+           01 HIST-INFO.
+               03 HIST-TERM-ID PIC 9(3).
+               03 HIST-ACC-NUM PIC 9(16).
+               03 HIST-OPER PIC A(1).
+               03 HIST-AMOUNT PIC 9(7).
+               03 HIST-TIME-STAMP PIC 9(16).
+
+      *ONE POSTED TRANSACTION, KEPT FOREVER (ONE RECORD PER
+      *TRANSACTION, TAGGED WITH THE ACCOUNT IT BELONGS TO). FLUSH-
+      *HISTORY APPENDS THE STAGED BATCH ABOVE HERE EXACTLY ONCE.
+       FD PERM-HISTORY.
+           01 PERM-HIST-INFO.
+               03 PHIST-TERM-ID PIC 9(3).
+               03 PHIST-ACC-NUM PIC 9(16).
+               03 PHIST-OPER PIC A(1).
+               03 PHIST-AMOUNT PIC 9(7).
+               03 PHIST-TIME-STAMP PIC 9(16).
+
+      *ONE-LINE SNAPSHOT OF RECON-TOTALS, WRITTEN THE INSTANT THE
+      *"UPDATED" CHECKPOINT IS WRITTEN SO IT CAN BE RELOADED ON RESUME.
+       FD RECON-TOTALS-FILE.
+           01 RT-INFO.
+               03 RT-OPEN PIC S9(17).
+               03 RT-DEPOSIT PIC S9(17).
+               03 RT-WITHDRAW PIC S9(17).
+               03 RT-CLOSE PIC S9(17).
+               03 RT-MISMATCH PIC 9(5).
+
+      *UNSORTED VOLUME RECORD, ONE PER TRANSACTION POSTED THIS RUN.
+       FD VOL-RAW.
+           01 VOL-RAW-REC.
+               03 VRAW-TERM-ID PIC 9(3).
+               03 VRAW-OPER PIC A(1).
+               03 VRAW-AMOUNT PIC 9(7).
+
+      *SAME LAYOUT, SORTED BY TERMINAL THEN OPERATION FOR THE
+      *CONTROL-BREAK SUMMARY PASS BELOW.
+       SD VOL-WORK.
+           01 VOL-WORK-REC.
+               03 VOLW-TERM-ID PIC 9(3).
+               03 VOLW-OPER PIC A(1).
+               03 VOLW-AMOUNT PIC 9(7).
+
+       FD VOL-SORTED.
+           01 VOL-SORTED-REC.
+               03 VSRT-TERM-ID PIC 9(3).
+               03 VSRT-OPER PIC A(1).
+               03 VSRT-AMOUNT PIC 9(7).
+
+      *ONE LINE OF THE DAILY VOLUME SUMMARY.  USED FOR BOTH THE
+      *PER-TERMINAL/OPERATION LINES AND THE GRAND-TOTAL LINE.
+       FD VOLUME-REPORT.
+           01 VOLUME-INFO.
+               03 VOL-LABEL-1 PIC X(12).
+               03 VOL-TERM-OUT PIC X(3).
+               03 VOL-LABEL-2 PIC X(7).
+               03 VOL-OPER-OUT PIC X(1).
+               03 VOL-LABEL-3 PIC X(8).
+               03 VOL-COUNT-OUT PIC Z(8)9.
+               03 VOL-LABEL-4 PIC X(8).
+               03 VOL-TOTAL-OUT PIC Z(10)9.
+
+
+       WORKING-STORAGE SECTION.
+       77 WS-TERM-FILENAME PIC X(20).
+       77 WS-CKPT-STAGE PIC X(10) VALUE SPACES.
+
+      *RUNNING CONTROL TOTALS FOR THE RECONCILIATION REPORT.  EACH IS
+      *COMPUTED INDEPENDENTLY OF WZ-BLC'S OWN BOOKKEEPING SO A BUG IN
+      *ADD-BLC/WITH-BLC WOULD SHOW UP AS A MISMATCH HERE.
+       01 RECON-TOTALS.
+           03 RECON-OPEN-TOTAL PIC S9(17) VALUE 0.
+           03 RECON-DEPOSIT-TOTAL PIC S9(17) VALUE 0.
+           03 RECON-WITHDRAW-TOTAL PIC S9(17) VALUE 0.
+           03 RECON-CLOSE-TOTAL PIC S9(17) VALUE 0.
+           03 RECON-EXPECTED-CLOSE-TOTAL PIC S9(17) VALUE 0.
+           03 RECON-GRAND-DIFF PIC S9(17) VALUE 0.
+
+       77 WS-ACCT-OPEN-SIGNED PIC S9(15) VALUE 0.
+       77 WS-ACCT-NET PIC S9(15) VALUE 0.
+       77 WS-ACCT-ACTUAL-SIGNED PIC S9(15) VALUE 0.
+       77 WS-ACCT-EXPECTED-SIGNED PIC S9(15) VALUE 0.
+       77 WS-ACCT-DIFF PIC S9(15) VALUE 0.
+       77 WS-BLC-MAGNITUDE PIC 9(15) VALUE 0.
+       77 RECON-MISMATCH-COUNT PIC 9(5) VALUE 0.
+
+      *FLAT OVERDRAFT FEE, ASSESSED ONCE PER ACCOUNT THAT CLOSES THE
+      *DAY NEGATIVE.  SAME CENTS CONVENTION AS EVERY OTHER AMOUNT.
+       77 FEE-AMOUNT PIC S9(7) VALUE 3500.
+       77 WS-FEE-SIGNED PIC S9(16) VALUE 0.
+       77 WS-FEE-TS-DATE PIC 9(8).
+       77 WS-FEE-TS-TIME PIC 9(8).
+       77 WS-FEE-TIME-STAMP PIC 9(16).
+
+      *CONTROL-BREAK WORKING FIELDS FOR THE DAILY VOLUME SUMMARY.
+       77 WS-VOL-FIRST PIC A(1) VALUE 'Y'.
+       77 WS-VOL-CUR-TERM PIC 9(3) VALUE 0.
+       77 WS-VOL-CUR-OPER PIC A(1) VALUE SPACE.
+       77 WS-VOL-COUNT PIC 9(9) VALUE 0.
+       77 WS-VOL-TOTAL PIC 9(11) VALUE 0.
+       77 WS-VOL-GRAND-COUNT PIC 9(9) VALUE 0.
+       77 WS-VOL-GRAND-TOTAL PIC 9(11) VALUE 0.
+
+      *MASTER-FILE-CONSTRUCTURE
+       01 WZ-INFO.
+           03 WZ-NAME PIC A(20).
+           03 WZ-NUM PIC X(16).
+           03 WZ-PWD PIC 9(6).
+           03 WZ-NEG PIC X(1).
+           03 WZ-BLC PIC S9(15).
+
+      *SORTED FILE CONSTRUCTURE.
+       01 MERGE-SORT-INFO.
+           03 MERGE-SORT-TERM-ID PIC 9(3).
+           03 MERGE-SORT-NUM PIC 9(16).
+           03 MERGE-SORT-OPER PIC A(1).
+           03 MERGE-SORT-AMOUNT PIC 9(7).
+           03 MERGE-SORT-TIMESTAMP PIC 9(16).
+
+       01 UPD-MASTER-INFO.
+           03 UPD-NAME PIC A(20).
+           03 UPD-NUM PIC X(16).
+           03 UPD-PWD PIC 9(6).
+           03 UPD-NEG PIC X(1).
+           03 UPD-BLC PIC 9(15).
+
+       77 NEG-FLAG PIC 9(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+           IF WS-CKPT-STAGE = "UPDATED   " THEN
+               DISPLAY "=> RESUMING PRIOR RUN AFTER CHECKPOINT '"
+                       WS-CKPT-STAGE "'; MASTER_UPDATED.TXT WAS "
+                       "ALREADY POSTED, ONLY THE REPORTS ARE REDONE.",
+               PERFORM LOAD-RECON-TOTALS,
+               OPEN EXTEND RECON-REPORT,
+               GO TO RECON-REPORT-WRITE.
+           IF WS-CKPT-STAGE NOT = SPACES THEN
+               DISPLAY "=> RESUMING PRIOR RUN AFTER CHECKPOINT '"
+                       WS-CKPT-STAGE "'; TRANSAC_SORTED.TXT WILL BE "
+                       "REUSED RATHER THAN REBUILT.",
+               GO TO CLEAR-TERM-LOGS.
+           GO TO COLLECT-TRANSACTIONS.
+
+      *READS THE LAST COMPLETED-STAGE MARKER, IF ANY, LEFT BY A PRIOR
+      *RUN OF THIS PROGRAM THAT DID NOT FINISH.
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-STAGE.
+           OPEN INPUT CKPT-FILE.
+           READ CKPT-FILE INTO CKPT-INFO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-STAGE TO WS-CKPT-STAGE
+           END-READ.
+           CLOSE CKPT-FILE.
+
+      *RECORDS WS-CKPT-STAGE AS THE LAST STAGE TO COMPLETE.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE WS-CKPT-STAGE TO CKPT-STAGE.
+           WRITE CKPT-INFO
+           END-WRITE.
+           CLOSE CKPT-FILE.
+
+      *THE WHOLE RUN FINISHED CLEANLY; NOTHING IS LEFT TO RESUME.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+           MOVE SPACES TO WS-CKPT-STAGE.
+
+      *SNAPSHOTS THE RECONCILIATION GRAND TOTALS AT THE MOMENT THE
+      *"UPDATED" CHECKPOINT IS WRITTEN.
+       SAVE-RECON-TOTALS.
+           OPEN OUTPUT RECON-TOTALS-FILE.
+           MOVE RECON-OPEN-TOTAL TO RT-OPEN.
+           MOVE RECON-DEPOSIT-TOTAL TO RT-DEPOSIT.
+           MOVE RECON-WITHDRAW-TOTAL TO RT-WITHDRAW.
+           MOVE RECON-CLOSE-TOTAL TO RT-CLOSE.
+           MOVE RECON-MISMATCH-COUNT TO RT-MISMATCH.
+           WRITE RT-INFO
+           END-WRITE.
+           CLOSE RECON-TOTALS-FILE.
+
+      *REBUILDS THE RECONCILIATION GRAND TOTALS ON A RUN RESUMING
+      *DIRECTLY TO THE REPORTS, SINCE THE ACCOUNT LOOP THAT ORIGINALLY
+      *COMPUTED THEM DID NOT RUN THIS TIME.
+       LOAD-RECON-TOTALS.
+           OPEN INPUT RECON-TOTALS-FILE.
+           READ RECON-TOTALS-FILE INTO RT-INFO
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RT-OPEN TO RECON-OPEN-TOTAL,
+                   MOVE RT-DEPOSIT TO RECON-DEPOSIT-TOTAL,
+                   MOVE RT-WITHDRAW TO RECON-WITHDRAW-TOTAL,
+                   MOVE RT-CLOSE TO RECON-CLOSE-TOTAL,
+                   MOVE RT-MISMATCH TO RECON-MISMATCH-COUNT
+           END-READ.
+           CLOSE RECON-TOTALS-FILE.
+
+      *GATHER EVERY REGISTERED TERMINAL'S RAW LOG INTO ONE STAGING
+      *FILE, THEN SORT THAT FILE ONCE.  THIS IS WHAT SCALES TO ANY
+      *NUMBER OF TERMINALS WITHOUT A NEW SELECT/FD PER MACHINE.
+       COLLECT-TRANSACTIONS.
+           OPEN INPUT TERM-LIST.
+           OPEN OUTPUT ALL-TRANS.
+           GO TO READ-TERM-LIST.
+
+       READ-TERM-LIST.
+           READ TERM-LIST INTO TERM-LIST-REC
+               AT END GO TO CLOSE-COLLECT.
+           GO TO OPEN-TERM-FILE.
+
+       OPEN-TERM-FILE.
+           STRING "trans" DELIMITED BY SIZE
+                   TL-TERM-ID DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-TERM-FILENAME.
+           OPEN INPUT ATM-TRANS-INPUT.
+           GO TO READ-TERM-TRANS.
+
+       READ-TERM-TRANS.
+           READ ATM-TRANS-INPUT INTO TRANS-REC-IN
+               AT END GO TO CLOSE-TERM-FILE.
+           MOVE TR-TERM-ID TO AT-TERM-ID.
+           MOVE TR-ACC-NUM TO AT-ACC-NUM.
+           MOVE TR-OPER TO AT-OPER.
+           MOVE TR-AMOUNT TO AT-AMOUNT.
+           MOVE TR-TIME-STAMP TO AT-TIME-STAMP.
+           WRITE ALL-TRANS-INFO
+           END-WRITE.
+           GO TO READ-TERM-TRANS.
+
+       CLOSE-TERM-FILE.
+           CLOSE ATM-TRANS-INPUT.
+           GO TO READ-TERM-LIST.
+
+       CLOSE-COLLECT.
+           CLOSE TERM-LIST.
+           CLOSE ALL-TRANS.
+           GO TO SORT-TRANSACTIONS.
+
+       SORT-TRANSACTIONS.
+           SORT WORK-ALL ON ASCENDING KEY WORK-ALL-NUM
+           ON ASCENDING KEY WORK-ALL-TIME-STAMP
+           USING ALL-TRANS GIVING MERGE-TRANS.
+
+      *CHECKPOINT: TRANSAC_SORTED.TXT IS NOW COMPLETE. A RESTART FROM
+      *HERE NEVER NEEDS TO RE-COLLECT OR RE-SORT THE TERMINAL LOGS.
+           MOVE "COLLECTED " TO WS-CKPT-STAGE.
+           PERFORM WRITE-CHECKPOINT.
+
+           GO TO CLEAR-TERM-LOGS.
+
+      *NOW THAT TRANSAC_SORTED.TXT HOLDS EVERY TERMINAL'S DAY, CLEAR
+      *EACH TERMINAL'S RAW LOG SO THE NEXT RUN DOES NOT RE-COLLECT AND
+      *RE-POST TRANSACTIONS ALREADY APPLIED THIS RUN. REUSES THE SAME
+      *TERM-LIST SCAN COLLECT-TRANSACTIONS DID. SAFE TO REPEAT ON A
+      *RESUMED RUN: TRUNCATING AN ALREADY-EMPTY LOG DOES NOTHING.
+       CLEAR-TERM-LOGS.
+           OPEN INPUT TERM-LIST.
+           GO TO READ-CLEAR-LIST.
+
+       READ-CLEAR-LIST.
+           READ TERM-LIST INTO TERM-LIST-REC
+               AT END GO TO CLEAR-TERM-LOGS-DONE.
+           STRING "trans" DELIMITED BY SIZE
+                   TL-TERM-ID DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-TERM-FILENAME.
+           OPEN OUTPUT ATM-TRANS-INPUT.
+           CLOSE ATM-TRANS-INPUT.
+           GO TO READ-CLEAR-LIST.
+
+       CLEAR-TERM-LOGS-DONE.
+           CLOSE TERM-LIST.
+           GO TO SORT-MASTER.
+
+      *RE-SORT MASTER.TXT INTO ASCENDING ACC-NUM ORDER SO THE
+      *MATCH-MERGE BELOW CAN WALK IT AND MERGE-TRANS TOGETHER IN
+      *LOCKSTEP, REGARDLESS OF THE ORDER NEW ACCOUNTS WERE APPENDED IN.
+       SORT-MASTER.
+           SORT MASTER-WORK ON ASCENDING KEY MSTW-NUM
+           USING PRE-MASTER GIVING MASTER-SORTED.
+           GO TO UPDATE-FILE.
+
+
+      *UPDATE FILE
+       UPDATE-FILE.
+           OPEN INPUT MERGE-TRANS.
+           OPEN INPUT MASTER-SORTED.
+           OPEN OUTPUT UPD-MASTER.
+           OPEN OUTPUT TRANS-HISTORY.
+           OPEN OUTPUT VOL-RAW.
+
+      *OPENED HERE, NOT IN RECON-REPORT-WRITE, SO CHECK-RECONCILIATION
+      *CAN WRITE A PER-ACCOUNT MISMATCH LINE AS SOON AS IT FINDS ONE,
+      *DURING THE ACCOUNT LOOP BELOW.  RECON-REPORT-WRITE ONLY ADDS THE
+      *GRAND-TOTAL LINE TO WHATEVER THIS LOOP ALREADY WROTE.
+           OPEN OUTPUT RECON-REPORT.
+           READ MERGE-TRANS INTO MERGE-SORT-INFO.
+           READ MASTER-SORTED INTO WZ-INFO.
+           PERFORM CAPTURE-OPENING-BLC.
+           GO TO CHECK.
+
+      *INDEPENDENTLY RECORD THIS ACCOUNT'S OPENING BALANCE AND RESET
+      *ITS RUNNING NET SO THE RECONCILIATION REPORT CAN RECOMPUTE THE
+      *CLOSING BALANCE WITHOUT RELYING ON ADD-BLC/WITH-BLC'S OWN MATH.
+       CAPTURE-OPENING-BLC.
+           MOVE WZ-BLC TO WS-BLC-MAGNITUDE.
+           IF WZ-NEG = '-' THEN
+               COMPUTE WS-ACCT-OPEN-SIGNED = 0 - WS-BLC-MAGNITUDE
+           ELSE
+               MOVE WS-BLC-MAGNITUDE TO WS-ACCT-OPEN-SIGNED.
+           ADD WS-ACCT-OPEN-SIGNED TO RECON-OPEN-TOTAL.
+           MOVE 0 TO WS-ACCT-NET.
+
+       CHECK.
+           IF WZ-NUM NOT = MERGE-SORT-NUM THEN
+               GO TO NEW-WRITE.
+
+           IF WZ-NUM = MERGE-SORT-NUM THEN
+               GO TO CHECK-OPER.
+
+      *A SYNTHETIC WITHDRAWAL, ASSESSED ONCE AN ACCOUNT'S LAST
+      *TRANSACTION FOR THE DAY HAS LEFT IT NEGATIVE.  FOLDED INTO
+      *WS-ACCT-NET/RECON-WITHDRAW-TOTAL THE SAME WAY WITH-BLC IS, SO
+      *CHECK-RECONCILIATION SEES A CONSISTENT PICTURE, AND LOGGED TO
+      *TRANS-HISTORY WITH A RESERVED TERMINAL ID SO STATEMENT.COB CAN
+      *TELL A BANK-ASSESSED FEE APART FROM AN ATM-ORIGINATED ENTRY.
+       ASSESS-OVERDRAFT-FEE.
+           IF WZ-NEG = '-' THEN
+               MOVE WZ-BLC TO WS-BLC-MAGNITUDE,
+               COMPUTE WS-FEE-SIGNED =
+                   (0 - WS-BLC-MAGNITUDE) - FEE-AMOUNT,
+               COMPUTE WS-BLC-MAGNITUDE = 0 - WS-FEE-SIGNED,
+               MOVE WS-BLC-MAGNITUDE TO WZ-BLC,
+               SUBTRACT FEE-AMOUNT FROM WS-ACCT-NET,
+               ADD FEE-AMOUNT TO RECON-WITHDRAW-TOTAL,
+               ACCEPT WS-FEE-TS-DATE FROM DATE YYYYMMDD,
+               ACCEPT WS-FEE-TS-TIME FROM TIME,
+               STRING WS-FEE-TS-DATE DELIMITED BY SIZE
+                      WS-FEE-TS-TIME DELIMITED BY SIZE
+                      INTO WS-FEE-TIME-STAMP,
+               MOVE 0 TO HIST-TERM-ID,
+               MOVE WZ-NUM TO HIST-ACC-NUM,
+               MOVE 'F' TO HIST-OPER,
+               MOVE FEE-AMOUNT TO HIST-AMOUNT,
+               MOVE WS-FEE-TIME-STAMP TO HIST-TIME-STAMP,
+               WRITE HIST-INFO
+               END-WRITE.
+
+       NEW-WRITE.
+           PERFORM ASSESS-OVERDRAFT-FEE.
+           MOVE WZ-NAME TO UPD-ACC-NAME.
+           MOVE WZ-NUM TO UPD-ACC-NUM.
+           MOVE WZ-PWD TO UPD-ACC-PWD.
+           MOVE WZ-NEG TO UPD-ACC-NEG.
+           MOVE WZ-BLC TO UPD-ACC-BLC.
+           WRITE UPD-WIZARD-INFO
+           END-WRITE.
+
+           PERFORM CHECK-RECONCILIATION.
+
+           READ MASTER-SORTED INTO WZ-INFO
+               AT END GO TO FINISH-UPDATE.
+           PERFORM CAPTURE-OPENING-BLC.
+           GO TO CHECK.
+
+      *INDEPENDENTLY RECOMPUTE THIS ACCOUNT'S CLOSING BALANCE FROM ITS
+      *OPENING BALANCE AND NET TRANSACTIONS, AND COMPARE IT TO WHAT
+      *JUST WENT INTO UPD-MASTER.  ANY MISMATCH IS LOGGED TO THE
+      *RECONCILIATION REPORT.
+       CHECK-RECONCILIATION.
+           MOVE WZ-BLC TO WS-BLC-MAGNITUDE.
+           IF WZ-NEG = '-' THEN
+               COMPUTE WS-ACCT-ACTUAL-SIGNED = 0 - WS-BLC-MAGNITUDE
+           ELSE
+               MOVE WS-BLC-MAGNITUDE TO WS-ACCT-ACTUAL-SIGNED.
+
+           COMPUTE WS-ACCT-EXPECTED-SIGNED =
+               WS-ACCT-OPEN-SIGNED + WS-ACCT-NET.
+
+           ADD WS-ACCT-ACTUAL-SIGNED TO RECON-CLOSE-TOTAL.
+
+           IF WS-ACCT-ACTUAL-SIGNED NOT = WS-ACCT-EXPECTED-SIGNED THEN
+               ADD 1 TO RECON-MISMATCH-COUNT,
+               COMPUTE WS-ACCT-DIFF =
+                   WS-ACCT-ACTUAL-SIGNED - WS-ACCT-EXPECTED-SIGNED,
+               MOVE "ACCOUNT MISMATCH: " TO RECON-LABEL-1,
+               MOVE WZ-NUM TO RECON-ACCT-OUT,
+               MOVE " EXPECTED=" TO RECON-LABEL-2,
+               MOVE WS-ACCT-EXPECTED-SIGNED TO RECON-EXPECTED-OUT,
+               MOVE " ACTUAL=" TO RECON-LABEL-3,
+               MOVE WS-ACCT-ACTUAL-SIGNED TO RECON-ACTUAL-OUT,
+               MOVE " DIFF=" TO RECON-LABEL-4,
+               MOVE WS-ACCT-DIFF TO RECON-DIFF-OUT,
+               WRITE RECON-INFO
+               END-WRITE.
+
+       CHECK-OPER.
+           IF MERGE-SORT-OPER ="D" THEN
+               GO TO ADD-BLC.
+
+           IF MERGE-SORT-OPER ="W" THEN
+               GO TO WITH-BLC.
+
+           IF MERGE-SORT-OPER ="P" THEN
+               GO TO PIN-CHANGE.
+
+      *APPENDS THE TRANSACTION CURRENTLY IN MERGE-SORT-INFO TO THE
+      *PERMANENT PER-ACCOUNT HISTORY FILE.  MUST RUN BEFORE THE NEXT
+      *READ MERGE-TRANS OVERWRITES MERGE-SORT-INFO.
+       APPEND-HISTORY.
+           MOVE MERGE-SORT-TERM-ID TO HIST-TERM-ID.
+           MOVE MERGE-SORT-NUM TO HIST-ACC-NUM.
+           MOVE MERGE-SORT-OPER TO HIST-OPER.
+           MOVE MERGE-SORT-AMOUNT TO HIST-AMOUNT.
+           MOVE MERGE-SORT-TIMESTAMP TO HIST-TIME-STAMP.
+           WRITE HIST-INFO
+           END-WRITE.
+
+      *APPENDS ONE RAW VOLUME RECORD FOR THE TRANSACTION CURRENTLY IN
+      *MERGE-SORT-INFO, FOR THE DAILY TERMINAL/OPERATION SUMMARY.
+      *SAME "RUN BEFORE THE NEXT READ" RULE AS APPEND-HISTORY.
+       APPEND-VOLUME.
+           MOVE MERGE-SORT-TERM-ID TO VRAW-TERM-ID.
+           MOVE MERGE-SORT-OPER TO VRAW-OPER.
+           MOVE MERGE-SORT-AMOUNT TO VRAW-AMOUNT.
+           WRITE VOL-RAW-REC
+           END-WRITE.
+
+      *SELF-SERVICE PIN CHANGE.  NOT A MONETARY EVENT -- WZ-PWD IS
+      *UPDATED AND THE CHANGE IS LOGGED TO THE PERMANENT HISTORY, BUT
+      *WS-ACCT-NET/RECON-DEPOSIT-TOTAL/RECON-WITHDRAW-TOTAL AND THE
+      *VOLUME REPORT ARE LEFT ALONE, THE SAME WAY THE OVERDRAFT FEE
+      *LEAVES THE VOLUME REPORT ALONE FOR THE OPPOSITE REASON (IT IS
+      *MONETARY BUT NOT TERMINAL-ORIGINATED).
+       PIN-CHANGE.
+           MOVE MERGE-SORT-AMOUNT TO WZ-PWD.
+           PERFORM APPEND-HISTORY.
+
+           READ MERGE-TRANS INTO MERGE-SORT-INFO
+               AT END GO TO NEW-WRITE.
+
+           GO TO CHECK.
+
+       ADD-BLC.
+           IF WZ-NEG = "+" THEN
+               ADD MERGE-SORT-AMOUNT TO WZ-BLC.
+
+           IF WZ-NEG = "-" THEN
+               MULTIPLY -1 BY WZ-BLC GIVING WZ-BLC,
+               ADD MERGE-SORT-AMOUNT TO WZ-BLC.
+
+           IF WZ-BLC > 0 THEN
+               MOVE '+' TO WZ-NEG.
+
+           ADD MERGE-SORT-AMOUNT TO WS-ACCT-NET.
+           ADD MERGE-SORT-AMOUNT TO RECON-DEPOSIT-TOTAL.
+           PERFORM APPEND-HISTORY.
+           PERFORM APPEND-VOLUME.
+
+           READ MERGE-TRANS INTO MERGE-SORT-INFO
+               AT END GO TO NEW-WRITE.
+
+           GO TO CHECK.
+
+       WITH-BLC.
+           SUBTRACT MERGE-SORT-AMOUNT FROM WZ-BLC.
+           IF WZ-BLC < 0 THEN
+               MOVE '-' TO WZ-NEG.
+
+           SUBTRACT MERGE-SORT-AMOUNT FROM WS-ACCT-NET.
+           ADD MERGE-SORT-AMOUNT TO RECON-WITHDRAW-TOTAL.
+           PERFORM APPEND-HISTORY.
+           PERFORM APPEND-VOLUME.
+
+           READ MERGE-TRANS INTO MERGE-SORT-INFO
+               AT END GO TO NEW-WRITE.
+           GO TO CHECK.
+
+
+
+       FINISH-UPDATE.
+           CLOSE UPD-MASTER.
+           CLOSE MASTER-SORTED.
+           CLOSE MERGE-TRANS.
+           CLOSE TRANS-HISTORY.
+           CLOSE VOL-RAW.
+           GO TO FLUSH-HISTORY.
+
+      *APPENDS THIS RUN'S STAGED HISTORY (HIST-STAGING.TXT, JUST
+      *CLOSED ABOVE) TO THE PERMANENT TRANSHISTORY.TXT IN ONE PASS,
+      *ONLY NOW THAT THE WHOLE ACCOUNT LOOP HAS FINISHED WITHOUT
+      *ERROR -- NOT INCREMENTALLY DURING THE LOOP THAT A CRASH CAN
+      *INTERRUPT AND A RESUME CAN RE-RUN, SO A RESUMED RUN NEVER
+      *DUPLICATES A DAY'S TRANSACTIONS IN THE PERMANENT RECORD.
+       FLUSH-HISTORY.
+           OPEN INPUT TRANS-HISTORY.
+           OPEN EXTEND PERM-HISTORY.
+           GO TO READ-STAGED-HISTORY.
+
+       READ-STAGED-HISTORY.
+           READ TRANS-HISTORY INTO HIST-INFO
+               AT END GO TO FLUSH-HISTORY-DONE.
+           MOVE HIST-TERM-ID TO PHIST-TERM-ID.
+           MOVE HIST-ACC-NUM TO PHIST-ACC-NUM.
+           MOVE HIST-OPER TO PHIST-OPER.
+           MOVE HIST-AMOUNT TO PHIST-AMOUNT.
+           MOVE HIST-TIME-STAMP TO PHIST-TIME-STAMP.
+           WRITE PERM-HIST-INFO
+           END-WRITE.
+           GO TO READ-STAGED-HISTORY.
+
+       FLUSH-HISTORY-DONE.
+           CLOSE TRANS-HISTORY.
+           CLOSE PERM-HISTORY.
+
+      *CHECKPOINT: MASTER_UPDATED.TXT AND THE PERMANENT TRANSHISTORY.TXT
+      *ARE NOW BOTH COMPLETE AND CLOSED. ONLY THE REPORTS BELOW ARE
+      *LEFT, AND THEY ARE SAFE TO REDO.  WRITTEN ONLY NOW, NOT BEFORE
+      *THE HISTORY FLUSH ABOVE, SO A CRASH BETWEEN THE TWO NEVER LEAVES
+      *A RUN THAT LOOKS FULLY POSTED WHILE ITS TRANSACTIONS ARE STILL
+      *MISSING FROM THE PERMANENT RECORD.  THE TOTALS ARE SNAPSHOTTED
+      *IN THE SAME BREATH SO A RUN RESUMING FROM THIS CHECKPOINT CAN
+      *SKIP THE ACCOUNT LOOP ENTIRELY INSTEAD OF RE-POSTING EVERY
+      *TRANSACTION (AND FEE) A SECOND TIME.
+           MOVE "UPDATED   " TO WS-CKPT-STAGE.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM SAVE-RECON-TOTALS.
+           GO TO RECON-REPORT-WRITE.
+
+      *GRAND-TOTAL CHECK: OPENING BALANCES PLUS THE DAY'S DEPOSITS
+      *MINUS ITS WITHDRAWALS MUST EQUAL THE SUM OF UPD-MASTER'S
+      *CLOSING BALANCES.  WRITTEN BEFORE NEG-REPORT-WRITE SO THE
+      *CONTROL REPORT COVERS THE WHOLE UPDATE-FILE STEP.
+      *RECON-REPORT IS ALREADY OPEN BY THE TIME CONTROL REACHES HERE --
+      *OUTPUT FROM UPDATE-FILE ON A FRESH OR "COLLECTED " RESUME RUN,
+      *EXTEND FROM MAIN-PROCEDURE ON AN "UPDATED   " RESUME -- SO ANY
+      *PER-ACCOUNT MISMATCH LINES CHECK-RECONCILIATION ALREADY WROTE
+      *SURVIVE; ONLY THE GRAND-TOTAL LINE IS ADDED HERE.
+       RECON-REPORT-WRITE.
+           COMPUTE RECON-EXPECTED-CLOSE-TOTAL =
+               RECON-OPEN-TOTAL + RECON-DEPOSIT-TOTAL
+                                - RECON-WITHDRAW-TOTAL.
+           COMPUTE RECON-GRAND-DIFF =
+               RECON-CLOSE-TOTAL - RECON-EXPECTED-CLOSE-TOTAL.
+
+           MOVE "GRAND TOTAL:      " TO RECON-LABEL-1.
+           MOVE " " TO RECON-ACCT-OUT.
+           MOVE " EXPECTED=" TO RECON-LABEL-2.
+           MOVE RECON-EXPECTED-CLOSE-TOTAL TO RECON-EXPECTED-OUT.
+           MOVE " ACTUAL=" TO RECON-LABEL-3.
+           MOVE RECON-CLOSE-TOTAL TO RECON-ACTUAL-OUT.
+           MOVE " DIFF=" TO RECON-LABEL-4.
+           MOVE RECON-GRAND-DIFF TO RECON-DIFF-OUT.
+           WRITE RECON-INFO
+           END-WRITE.
+
+           IF RECON-GRAND-DIFF NOT = 0 OR RECON-MISMATCH-COUNT > 0
+               THEN
+               DISPLAY "=> RECONCILIATION MISMATCH: "
+                       RECON-MISMATCH-COUNT " ACCOUNT(S), DIFF="
+                       RECON-GRAND-DIFF,
+               DISPLAY "=> DO NOT TRUST master_updated.txt UNTIL "
+                       "THIS IS RESOLVED."
+           ELSE
+               DISPLAY "=> RECONCILIATION OK: OPENING + DEPOSITS - "
+                       "WITHDRAWALS = CLOSING FOR ALL ACCOUNTS.".
+
+           CLOSE RECON-REPORT.
+
+      *SORTS THE DAY'S RAW VOLUME RECORDS BY TERMINAL THEN OPERATION SO
+      *THE CONTROL-BREAK PASS BELOW CAN SUMMARIZE THEM IN ONE READ.
+       VOLUME-SORT.
+           SORT VOL-WORK ON ASCENDING KEY VOLW-TERM-ID
+           ON ASCENDING KEY VOLW-OPER
+           USING VOL-RAW GIVING VOL-SORTED.
+
+      *CLASSIC CONTROL-BREAK SUMMARY: ONE LINE PER TERMINAL/OPERATION
+      *GROUP, WRITTEN AS SOON AS THE SORTED STREAM MOVES TO THE NEXT
+      *GROUP, PLUS A GRAND-TOTAL LINE ONCE THE STREAM IS EXHAUSTED.
+       VOLUME-REPORT-WRITE.
+           OPEN INPUT VOL-SORTED.
+           OPEN OUTPUT VOLUME-REPORT.
+           MOVE 'Y' TO WS-VOL-FIRST.
+           GO TO READ-VOLUME.
+
+       READ-VOLUME.
+           READ VOL-SORTED INTO VOL-SORTED-REC
+               AT END GO TO VOLUME-FINISH.
+
+           IF WS-VOL-FIRST = 'Y' THEN
+               MOVE 'N' TO WS-VOL-FIRST,
+               MOVE VSRT-TERM-ID TO WS-VOL-CUR-TERM,
+               MOVE VSRT-OPER TO WS-VOL-CUR-OPER.
+
+           IF VSRT-TERM-ID NOT = WS-VOL-CUR-TERM
+              OR VSRT-OPER NOT = WS-VOL-CUR-OPER THEN
+               PERFORM WRITE-VOLUME-LINE,
+               MOVE VSRT-TERM-ID TO WS-VOL-CUR-TERM,
+               MOVE VSRT-OPER TO WS-VOL-CUR-OPER.
+
+           ADD 1 TO WS-VOL-COUNT.
+           ADD VSRT-AMOUNT TO WS-VOL-TOTAL.
+           GO TO READ-VOLUME.
+
+      *WRITES ONE TERMINAL/OPERATION GROUP'S SUMMARY LINE AND ROLLS ITS
+      *COUNT/TOTAL INTO THE GRAND TOTAL, THEN RESETS THE GROUP.
+       WRITE-VOLUME-LINE.
+           MOVE "TERMINAL " TO VOL-LABEL-1.
+           MOVE WS-VOL-CUR-TERM TO VOL-TERM-OUT.
+           MOVE " OPER=" TO VOL-LABEL-2.
+           MOVE WS-VOL-CUR-OPER TO VOL-OPER-OUT.
+           MOVE " COUNT=" TO VOL-LABEL-3.
+           MOVE WS-VOL-COUNT TO VOL-COUNT-OUT.
+           MOVE " TOTAL=" TO VOL-LABEL-4.
+           MOVE WS-VOL-TOTAL TO VOL-TOTAL-OUT.
+           WRITE VOLUME-INFO
+           END-WRITE.
+           ADD WS-VOL-COUNT TO WS-VOL-GRAND-COUNT.
+           ADD WS-VOL-TOTAL TO WS-VOL-GRAND-TOTAL.
+           MOVE 0 TO WS-VOL-COUNT.
+           MOVE 0 TO WS-VOL-TOTAL.
+
+       VOLUME-FINISH.
+           IF WS-VOL-FIRST = 'N' THEN
+               PERFORM WRITE-VOLUME-LINE.
+
+           MOVE "GRAND TOTAL:" TO VOL-LABEL-1.
+           MOVE SPACES TO VOL-TERM-OUT.
+           MOVE SPACES TO VOL-LABEL-2.
+           MOVE SPACE TO VOL-OPER-OUT.
+           MOVE " COUNT=" TO VOL-LABEL-3.
+           MOVE WS-VOL-GRAND-COUNT TO VOL-COUNT-OUT.
+           MOVE " TOTAL=" TO VOL-LABEL-4.
+           MOVE WS-VOL-GRAND-TOTAL TO VOL-TOTAL-OUT.
+           WRITE VOLUME-INFO
+           END-WRITE.
+
+           CLOSE VOL-SORTED.
+           CLOSE VOLUME-REPORT.
+
+      *WRITE NEG-REPORT
+       NEG-REPORT-WRITE.
+           OPEN INPUT UPD-MASTER.
+           OPEN OUTPUT NEG-REPORT.
+           GO TO READ-MASTER.
+
+       READ-MASTER.
+           READ UPD-MASTER INTO UPD-MASTER-INFO
+               AT END GO TO FINISH-REAL.
+           GO TO CHECK-NEG.
+
+       CHECK-NEG.
+
+           IF UPD-NEG = '-' THEN
+               GO TO NEG-WRITE.
+           IF UPD-NEG = '+' THEN
+               GO TO READ-MASTER.
+
+       NEG-WRITE.
+           MOVE "Name: " TO HOLDER-NAME.
+           MOVE UPD-NAME TO NEG-NAME.
+           MOVE "Account Number: " TO ACC-NUMBER.
+           MOVE UPD-NUM TO NEG-NUM.
+           MOVE " Balance: -" TO BALANCE.
+           MOVE UPD-BLC TO NEG-BLC.
+           WRITE NEG-INFO
+           END-WRITE.
+           GO TO READ-MASTER.
+
+       FINISH-REAL.
+           CLOSE UPD-MASTER.
+           CLOSE NEG-REPORT.
+
+      *THE RUN FINISHED CLEANLY FROM END TO END; CLEAR THE CHECKPOINT
+      *SO THE NEXT RUN STARTS FRESH FROM COLLECT-TRANSACTIONS.
+           PERFORM CLEAR-CHECKPOINT.
+
+       END PROGRAM CENTRAL.
