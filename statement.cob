@@ -0,0 +1,136 @@
+      ******************************************************************
+      *
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : Yoo Hyun Jun
+      * Student ID : 1155100531
+      * Email Addr : hjyoo8@cse.cuhk.edu.hk
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * New program.  Prints an account's statement from the permanent
+      * transaction history CENTRAL now appends to (transHistory.txt),
+      * after checking the account number and PIN against master.txt.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. STATEMENT.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL MASTER ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *PERMANENT PER-ACCOUNT TRANSACTION HISTORY APPENDED TO BY
+      *CENTRAL.  NEVER OVERWRITTEN, SO ANY PAST DAY IS STILL HERE.
+               SELECT OPTIONAL TRANS-HISTORY ASSIGN TO
+               "transHistory.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MASTER.
+           01 WIZARD-INFO.
+               03 ACC-NAME PIC A(20).
+               03 ACC-NUM PIC X(16).
+               03 ACC-PWD PIC 9(6).
+               03 ACC-BLC PIC 9(16).
+
+           FD TRANS-HISTORY.
+           01 HIST-INFO.
+               03 HIST-TERM-ID PIC 9(3).
+               03 HIST-ACC-NUM PIC 9(16).
+               03 HIST-OPER PIC A(1).
+               03 HIST-AMOUNT PIC 9(7).
+               03 HIST-TIME-STAMP PIC 9(16).
+
+
+       WORKING-STORAGE SECTION.
+       77 ACC PIC X(20).
+       77 PWD PIC 9(6).
+       77 ST-ACC-NUM PIC 9(16).
+       01 WZ-INFO.
+           03 WZ-NAME PIC A(20).
+           03 WZ-NUM PIC X(16).
+           03 WZ-PWD PIC 9(6).
+           03 WZ-NEG PIC A(1).
+           03 WZ-BLC PIC 9(15).
+
+
+       PROCEDURE DIVISION.
+       START-PROCEDURE.
+           DISPLAY "##############################################".
+           DISPLAY "##         Gringotts Wizrding Bank          ##"
+           DISPLAY "##          Account Statement                ##"
+           DISPLAY "##############################################".
+           GO TO INPUT-ACCOUNT.
+
+       INPUT-ACCOUNT.
+           DISPLAY "=> ACCOUNT".
+           ACCEPT ACC FROM CONSOLE.
+           DISPLAY "=> PWD".
+           ACCEPT PWD FROM CONSOLE.
+           GO TO OPEN-MASTER.
+
+       OPEN-MASTER.
+           OPEN INPUT MASTER.
+           GO TO READ-FILE.
+
+       READ-FILE.
+           READ MASTER INTO WZ-INFO
+               AT END GO TO RE-INPUT.
+           GO TO CHECK.
+
+       CHECK.
+           IF ACC NOT = WZ-NUM OR PWD NOT = WZ-PWD
+              THEN GO TO READ-FILE.
+           IF PWD = WZ-PWD AND ACC = WZ-NUM THEN GO TO PRINT-STATEMENT.
+
+       RE-INPUT.
+           CLOSE MASTER.
+           DISPLAY "=> INCORRECT ACCOUNT/PASSWORD".
+           DISPLAY "=> ACCOUNT".
+           ACCEPT ACC FROM CONSOLE.
+           DISPLAY "=> PWD".
+           ACCEPT PWD FROM CONSOLE.
+           GO TO OPEN-MASTER.
+
+      *WALK THE PERMANENT HISTORY ONCE, PRINTING ANY RECORD THAT
+      *BELONGS TO THIS ACCOUNT.
+       PRINT-STATEMENT.
+           CLOSE MASTER.
+           MOVE ACC TO ST-ACC-NUM.
+           DISPLAY "=> STATEMENT FOR " WZ-NAME " (" ACC ")".
+           DISPLAY "=> TERM   DATE/TIME          OPER   AMOUNT".
+           OPEN INPUT TRANS-HISTORY.
+           GO TO READ-HISTORY.
+
+       READ-HISTORY.
+           READ TRANS-HISTORY INTO HIST-INFO
+               AT END GO TO FINISH-STATEMENT.
+           GO TO CHECK-HIST.
+
+       CHECK-HIST.
+           IF HIST-ACC-NUM = ST-ACC-NUM THEN GO TO PRINT-LINE.
+           GO TO READ-HISTORY.
+
+       PRINT-LINE.
+           DISPLAY "   " HIST-TERM-ID "  " HIST-TIME-STAMP "  "
+                   HIST-OPER "      " HIST-AMOUNT.
+           GO TO READ-HISTORY.
+
+       FINISH-STATEMENT.
+           CLOSE TRANS-HISTORY.
+           DISPLAY "=> BALANCE ON MASTER FILE: " WZ-NEG WZ-BLC.
+           END PROGRAM STATEMENT.
